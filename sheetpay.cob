@@ -1,29 +1,777 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. SHEETPAY.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-      ***** Variables for the reprot
-       77  WHO       PIC X(15).
-       77  WHERE     PIC X(20).
-       77  WHY       PIC X(30).
-       77  RATE      PIC 9(3).
-       77  HOURS     PIC 9(3).
-       77  GROSS-PAY PIC 9(5).
-
-       PROCEDURE DIVISION. 
-      ***** COBOL MOVE statements - Literal Text to Variables
-           MOVE "Capitain COBOL " TO WHO.
-           MOVE "San Jose, Califonia" TO WHERE.
-           MOVE "Learn to be a COBOL expert" TO WHY.
-           MOVE 19 TO HOURS.
-           MOVE 23 TO RATE.
-      ***** Calculation using COMPUTE reserved word verb
-           COMPUTE GROSS-PAY = HOURS * RATE.
-      ***** DIPLAY statements
-           DISPLAY "Name: " WHO.
-           DISPLAY "Location: " WHERE.
-           DISPLAY "Reason:" WHY.
-           DISPLAY "Hours Worked: " HOURS.
-           DISPLAY "Hourly Rate: " RATE.
-           DISPLAY "Gross Pay: " GROSS-PAY.
-           GOBACK.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                SHEETPAY.
+000120 AUTHOR.                    R L BENNETT.
+000130 INSTALLATION.              PAYROLL SYSTEMS GROUP.
+000140 DATE-WRITTEN.              2026-08-09.
+000150 DATE-COMPILED.             2026-08-09.
+000160******************************************************************
+000170*    SHEETPAY - WEEKLY PAYROLL TIMESHEET PROCESSING
+000180*------------------------------------------------------------------
+000190*    MODIFICATION HISTORY
+000200*    DATE       INIT  DESCRIPTION
+000210*    ---------- ----  ------------------------------------------
+000220*    2026-08-09 RLB   ORIGINAL PROGRAM - SINGLE EMPLOYEE, LITERAL
+000230*                     DATA, DISPLAY OUTPUT ONLY.
+000240*    2026-08-09 RLB   READ EMPLOYEE TIMECARDS FROM TIMECARD-FILE
+000250*                     IN A LOOP INSTEAD OF HARDCODED LITERALS SO
+000260*                     A FULL WEEKLY BATCH CAN BE PROCESSED IN ONE
+000270*                     RUN.
+000280*    2026-08-09 RLB   SPLIT GROSS-PAY INTO REGULAR AND OVERTIME
+000290*                     (1.5X RATE) PORTIONS FOR HOURS OVER 40.
+000300*    2026-08-09 RLB   WIDENED RATE, HOURS AND GROSS-PAY, AND
+000310*                     REJECT TO EXCEPTION-REPORT RATHER THAN
+000320*                     TRUNCATE WHEN GROSS PAY WOULD STILL
+000330*                     OVERFLOW.
+000340*    2026-08-09 RLB   REPLACED CONSOLE DISPLAY OUTPUT WITH A
+000350*                     PAGINATED PAY-REGISTER REPORT FILE.
+000360*    2026-08-09 RLB   VALIDATE THE WHY COST-CENTER CODE AGAINST
+000370*                     CCTABLE; REJECT UNRECOGNIZED CODES TO THE
+000380*                     EXCEPTION REPORT INSTEAD OF PAYING THEM.
+000390*    2026-08-09 RLB   ADDED THE EMPLOYEE-MASTER INDEXED FILE TO
+000400*                     CARRY YEAR-TO-DATE HOURS AND GROSS PAY
+000410*                     FORWARD FROM RUN TO RUN.
+000420*    2026-08-09 RLB   WITHHOLD FEDERAL, STATE (BY WORK LOCATION)
+000430*                     AND FICA TAX FROM GROSS PAY TO ARRIVE AT
+000440*                     NET PAY, CARRIED ONTO THE PAY REGISTER.
+000450*    2026-08-09 RLB   ADDED BATCH CONTROL HEADER/TRAILER RECORDS
+000460*                     BRACKETING THE TIMECARD-FILE; OUT-OF-BALANCE
+000470*                     BATCHES ARE FLAGGED ON THE PAY REGISTER.
+000480*    2026-08-09 RLB   ADDED CHECKPOINT/RESTART SUPPORT SO A RERUN
+000490*                     AFTER AN INTERRUPTED BATCH RESUMES AFTER THE
+000500*                     LAST DETAIL RECORD SUCCESSFULLY HANDLED.
+000510*    2026-08-09 RLB   APPLY A LOCATION PAY DIFFERENTIAL TO RATE,
+000520*                     LOOKED UP ON LOCTAB BY WORK LOCATION, BEFORE
+000530*                     GROSS PAY IS COMPUTED.
+000540*    2026-08-09 RLB   REVIEW FIXES: CARRY REGULAR/OVERTIME PAY
+000550*                     THROUGH TO THE PAY REGISTER (IT WAS BEING
+000560*                     COMPUTED BUT NEVER PRINTED); COMPARE THE
+000570*                     BATCH CONTROL TOTALS AGAINST WHAT SHEETPAY
+000580*                     ITSELF ACTUALLY PROCESSED, NOT JUST THE
+000590*                     HEADER AGAINST THE TRAILER; LABEL A RESUMED
+000600*                     RUN'S REGISTER AND TOTALS AS COVERING ONLY
+000610*                     THE RESUMED RECORDS; GUARD THE LOCATION
+000620*                     DIFFERENTIAL COMPUTE AGAINST OVERFLOWING
+000630*                     RATE; AND SHARE THE LOCATION TABLE LOOKUP
+000640*                     BETWEEN THE DIFFERENTIAL AND WITHHOLDING
+000650*                     PARAGRAPHS INSTEAD OF DUPLICATING IT.
+000652*    2026-08-09 RLB   REVIEW FIXES: GUARD THE OVERTIME RATE
+000654*                     COMPUTE AGAINST OVERFLOWING RATE, THE SAME
+000656*                     AS THE LOCATION DIFFERENTIAL AND GROSS PAY
+000658*                     COMPUTES ALREADY ARE; STOP 2700-PAY-TIMECARD
+000660*                     FROM RUNNING THE GROSS PAY CALCULATION ON A
+000662*                     TIMECARD THE LOCATION DIFFERENTIAL STEP
+000664*                     ALREADY REJECTED; VALIDATE A RESTARTED RUN'S
+000666*                     CHECKPOINT AGAINST THE EMPLOYEE ID ACTUALLY
+000668*                     FOUND AT THE RESTART BOUNDARY INSTEAD OF
+000670*                     TRUSTING THE RECORD NUMBER ALONE; CHECK THE
+000672*                     FILE STATUS OF THE EXCEPTION REPORT AND PAY
+000674*                     REGISTER OPENS, NOT JUST THE TIMECARD FILE'S;
+000676*                     AND PRINT THE PAY PERIOD ENDING DATE FROM THE
+000678*                     BATCH CONTROL HEADER INSTEAD OF THE RUN DATE.
+000679******************************************************************
+000681 ENVIRONMENT DIVISION.
+000682 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER.           IBM-370.
+000700 OBJECT-COMPUTER.           IBM-370.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT TIMECARD-FILE   ASSIGN TO TIMECARD
+000740                            ORGANIZATION IS LINE SEQUENTIAL
+000750                            FILE STATUS IS TC-FILE-STATUS.
+000760     SELECT EXCEPTION-REPORT ASSIGN TO EXCPRPT
+000770                            ORGANIZATION IS LINE SEQUENTIAL
+000780                            FILE STATUS IS EXC-FILE-STATUS.
+000790     SELECT PAY-REGISTER    ASSIGN TO PAYREG
+000800                            ORGANIZATION IS LINE SEQUENTIAL
+000810                            FILE STATUS IS REG-FILE-STATUS.
+000820     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+000830                            ORGANIZATION IS INDEXED
+000840                            ACCESS MODE IS DYNAMIC
+000850                            RECORD KEY IS EM-EMP-ID
+000860                            FILE STATUS IS EMP-FILE-STATUS.
+000870     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000880                            ORGANIZATION IS LINE SEQUENTIAL
+000890                            FILE STATUS IS CKP-FILE-STATUS.
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  TIMECARD-FILE
+000930     RECORDING MODE IS F.
+000940     COPY TIMECRD.
+000950     COPY BCTLREC.
+000960 FD  EXCEPTION-REPORT.
+000970 01  EXCEPTION-REPORT-RECORD PIC X(65).
+000980 FD  PAY-REGISTER.
+000990 01  PAY-REGISTER-RECORD     PIC X(132).
+001000 FD  EMPLOYEE-MASTER.
+001010     COPY EMPMAST.
+001020 FD  CHECKPOINT-FILE.
+001030     COPY CHECKPT.
+001040 WORKING-STORAGE SECTION.
+001050******************************************************************
+001060*    FILE STATUS AND END-OF-FILE SWITCHES
+001070******************************************************************
+001080 77  TC-FILE-STATUS          PIC X(02).
+001090 77  EXC-FILE-STATUS         PIC X(02).
+001100 77  REG-FILE-STATUS         PIC X(02).
+001110 77  EMP-FILE-STATUS         PIC X(02).
+001120 77  CKP-FILE-STATUS         PIC X(02).
+001130 77  END-OF-FILE-SW          PIC X(01)       VALUE 'N'.
+001140     88  END-OF-FILE                         VALUE 'Y'.
+001150 77  VALID-TIMECARD-SW       PIC X(01)       VALUE 'Y'.
+001160     88  VALID-TIMECARD                      VALUE 'Y'.
+001170 77  BATCH-BALANCED-SW       PIC X(01)       VALUE 'Y'.
+001180     88  BATCH-IN-BALANCE                    VALUE 'Y'.
+001190******************************************************************
+001200*    BATCH CONTROL TOTALS FROM THE CONTROL HEADER AND TRAILER
+001210******************************************************************
+001220 77  BC-HDR-RECORD-COUNT     PIC 9(05)       VALUE ZERO.
+001230 77  BC-HDR-HASH-HOURS       PIC 9(09)V99    VALUE ZERO.
+001240 77  BC-HDR-TOTAL-GROSS-PAY  PIC 9(09)V99    VALUE ZERO.
+001250 77  BC-TRL-RECORD-COUNT     PIC 9(05)       VALUE ZERO.
+001260 77  BC-TRL-HASH-HOURS       PIC 9(09)V99    VALUE ZERO.
+001270 77  BC-TRL-TOTAL-GROSS-PAY  PIC 9(09)V99    VALUE ZERO.
+001280******************************************************************
+001290*    RESTART/CHECKPOINT WORK FIELDS
+001300******************************************************************
+001310 77  DETAIL-RECORD-NUMBER    PIC 9(05)       VALUE ZERO.
+001320 77  RESTART-RECORD-NUMBER   PIC 9(05)       VALUE ZERO.
+001325 77  RESTART-EMP-ID          PIC X(06).
+001330 77  RESTARTED-RUN-SW        PIC X(01)       VALUE 'N'.
+001340     88  RESTARTED-RUN                       VALUE 'Y'.
+001350******************************************************************
+001360*    VARIABLES FOR THE CURRENT TIMECARD BEING PAID
+001370******************************************************************
+001380 77  WHO                     PIC X(15).
+001390 77  WHERE                   PIC X(20).
+001400 77  WHY                     PIC X(06).
+001410 77  RATE                    PIC 9(5)V99.
+001420 77  HOURS                   PIC 9(5)V99.
+001430 77  GROSS-PAY               PIC 9(7)V99.
+001440******************************************************************
+001450*    OVERTIME CALCULATION WORK FIELDS
+001460******************************************************************
+001470 77  REGULAR-HOURS           PIC 9(5)V99.
+001480 77  OVERTIME-HOURS          PIC 9(5)V99.
+001490 77  REGULAR-PAY             PIC 9(9)V99.
+001500 77  OVERTIME-PAY            PIC 9(9)V99.
+001510 77  OVERTIME-RATE           PIC 9(5)V99.
+001515 77  CALC-OVERTIME-RATE      PIC 9(7)V9999.
+001520 77  STANDARD-HOURS          PIC 9(3)         VALUE 40.
+001530 77  OT-MULTIPLIER           PIC 9V9          VALUE 1.5.
+001540******************************************************************
+001550*    GROSS PAY OVERFLOW CHECK WORK FIELDS
+001560******************************************************************
+001570 77  CALC-GROSS-PAY          PIC 9(9)V99.
+001580 77  GROSS-PAY-MAX           PIC 9(7)V99     VALUE 9999999.99.
+001590 77  EXCEPTION-REASON        PIC X(40).
+001600******************************************************************
+001610*    LOCATION PAY DIFFERENTIAL WORK FIELDS
+001620******************************************************************
+001630 77  ADJUSTED-RATE           PIC 9(7)V9999.
+001640 77  RATE-MAX                PIC 9(5)V99     VALUE 99999.99.
+001650******************************************************************
+001660*    WITHHOLDING CALCULATION WORK FIELDS
+001670******************************************************************
+001680 77  FEDERAL-RATE            PIC 9V9999      VALUE 0.1500.
+001690 77  FICA-RATE               PIC 9V9999      VALUE 0.0765.
+001700 77  STATE-TAX-RATE          PIC V9999.
+001710 77  FEDERAL-WITHHOLDING     PIC 9(7)V99.
+001720 77  STATE-WITHHOLDING       PIC 9(7)V99.
+001730 77  FICA-WITHHOLDING        PIC 9(7)V99.
+001740 77  NET-PAY                 PIC 9(7)V99.
+001750******************************************************************
+001760*    PAY REGISTER REPORT CONTROL FIELDS AND PRINT LINES
+001770******************************************************************
+001780 77  PAGE-COUNT              PIC 9(4)  COMP   VALUE ZERO.
+001790 77  LINE-COUNT              PIC 9(4)  COMP   VALUE ZERO.
+001800 77  LINES-PER-PAGE          PIC 9(4)  COMP   VALUE 50.
+001810 77  PAY-PERIOD-END-DATE     PIC 9(8).
+001820 77  GRAND-TOTAL-HOURS       PIC 9(7)V99     VALUE ZERO.
+001830 77  GRAND-TOTAL-GROSS-PAY   PIC 9(9)V99     VALUE ZERO.
+001840 77  GRAND-TOTAL-NET-PAY     PIC 9(9)V99     VALUE ZERO.
+001850     COPY PAYREG.
+001860******************************************************************
+001870*    PRINT LINE FOR THE TIMECARD EXCEPTION REPORT
+001880******************************************************************
+001890     COPY EXCREC.
+001900******************************************************************
+001910*    APPROVED COST-CENTER CODE TABLE
+001920******************************************************************
+001930     COPY CCTABLE.
+001940******************************************************************
+001950*    STATE WITHHOLDING RATE AND PAY DIFFERENTIAL BY WORK LOCATION
+001960******************************************************************
+001970     COPY LOCTAB.
+001980 PROCEDURE DIVISION.
+001990 0000-MAINLINE.
+002000******************************************************************
+002010*    MAIN CONTROL PARAGRAPH
+002020******************************************************************
+002030     PERFORM 1000-INITIALIZE
+002040         THRU 1000-EXIT.
+002050     PERFORM 2000-PROCESS-TIMECARD
+002060         THRU 2000-EXIT
+002070         UNTIL END-OF-FILE.
+002080     PERFORM 9000-FINALIZE
+002090         THRU 9000-EXIT.
+002100     GOBACK.
+002110
+002120 1000-INITIALIZE.
+002130******************************************************************
+002140*    OPEN THE TIMECARD, EXCEPTION REPORT AND PAY REGISTER FILES
+002142*    AND PRIME THE READ LOOP.  ANY ONE OF THE THREE FAILING TO
+002144*    OPEN ABORTS THE RUN - PAYING TIMECARDS WITH ONE OF THE
+002146*    OUTPUT FILES NOT OPEN WOULD SILENTLY LOSE EVERYTHING WRITTEN
+002148*    TO IT.  PAY-PERIOD-END-DATE IS FILLED IN BY
+002150*    1200-READ-CONTROL-HEADER, FROM THE BATCH ITSELF RATHER THAN
+002152*    FROM THE RUN DATE.
+002160******************************************************************
+002162     OPEN INPUT TIMECARD-FILE.
+002164     IF TC-FILE-STATUS NOT = "00"
+002166         DISPLAY "SHEETPAY: UNABLE TO OPEN TIMECARD-FILE, "
+002168             "STATUS = " TC-FILE-STATUS
+002170         MOVE 'Y' TO END-OF-FILE-SW
+002172     END-IF.
+002174     OPEN OUTPUT EXCEPTION-REPORT.
+002176     IF EXC-FILE-STATUS NOT = "00"
+002178         DISPLAY "SHEETPAY: UNABLE TO OPEN EXCEPTION-REPORT, "
+002180             "STATUS = " EXC-FILE-STATUS
+002182         MOVE 'Y' TO END-OF-FILE-SW
+002184     END-IF.
+002186     OPEN OUTPUT PAY-REGISTER.
+002188     IF REG-FILE-STATUS NOT = "00"
+002190         DISPLAY "SHEETPAY: UNABLE TO OPEN PAY-REGISTER, "
+002192             "STATUS = " REG-FILE-STATUS
+002194         MOVE 'Y' TO END-OF-FILE-SW
+002196     END-IF.
+002200     PERFORM 1100-OPEN-EMPLOYEE-MASTER
+002210         THRU 1100-EXIT.
+002220     PERFORM 1300-READ-CHECKPOINT
+002230         THRU 1300-EXIT.
+002240     IF NOT END-OF-FILE
+002250         PERFORM 2100-READ-TIMECARD
+002260             THRU 2100-EXIT
+002270         PERFORM 1200-READ-CONTROL-HEADER
+002280             THRU 1200-EXIT
+002330     END-IF.
+002340 1000-EXIT.
+002350     EXIT.
+002360
+002370 1100-OPEN-EMPLOYEE-MASTER.
+002380******************************************************************
+002390*    OPEN THE EMPLOYEE MASTER FOR UPDATE.  IF THIS IS THE FIRST
+002400*    RUN AND THE FILE DOES NOT YET EXIST, CREATE IT EMPTY AND
+002410*    THEN OPEN IT FOR UPDATE.
+002420******************************************************************
+002430     OPEN I-O EMPLOYEE-MASTER.
+002440     IF EMP-FILE-STATUS = "35"
+002450         OPEN OUTPUT EMPLOYEE-MASTER
+002460         CLOSE EMPLOYEE-MASTER
+002470         OPEN I-O EMPLOYEE-MASTER
+002480     END-IF.
+002490 1100-EXIT.
+002500     EXIT.
+002510
+002520 1200-READ-CONTROL-HEADER.
+002530******************************************************************
+002540*    THE FIRST RECORD OF THE TIMECARD-FILE IS THE BATCH CONTROL
+002550*    HEADER, CARRYING THE EXPECTED RECORD COUNT, HASH TOTAL OF
+002560*    HOURS, TOTAL GROSS PAY AND PAY PERIOD ENDING DATE SUPPLIED
+002570*    WITH THE BATCH.  SAVE THEM AND PRIME THE MAIN LOOP WITH THE
+002575*    FIRST DETAIL RECORD.
+002580******************************************************************
+002590     IF NOT END-OF-FILE AND BC-IS-HEADER
+002600         MOVE BC-RECORD-COUNT    TO BC-HDR-RECORD-COUNT
+002610         MOVE BC-HASH-HOURS      TO BC-HDR-HASH-HOURS
+002620         MOVE BC-TOTAL-GROSS-PAY TO BC-HDR-TOTAL-GROSS-PAY
+002625         MOVE BC-PERIOD-END-DATE TO PAY-PERIOD-END-DATE
+002630         PERFORM 2100-READ-TIMECARD
+002640             THRU 2100-EXIT
+002650     END-IF.
+002660 1200-EXIT.
+002670     EXIT.
+002680
+002690 1300-READ-CHECKPOINT.
+002700******************************************************************
+002710*    IF A CHECKPOINT FILE WAS LEFT BY AN EARLIER RUN THAT DID NOT
+002720*    COMPLETE, READ THE LAST SUCCESSFULLY PROCESSED DETAIL RECORD
+002730*    NUMBER AND EMPLOYEE ID SO THIS RUN RESUMES THE BATCH INSTEAD
+002740*    OF REPROCESSING IT FROM THE BEGINNING.  A NON-ZERO RESTART
+002750*    NUMBER MARKS THIS AS A RESUMED RUN, WHOSE REGISTER AND
+002755*    BALANCE CHECK COVER ONLY THE RECORDS RESUMED, NOT THE WHOLE
+002760*    ORIGINAL BATCH.  THE EMPLOYEE ID IS CHECKED AGAINST THE
+002765*    ACTUAL TIMECARD FOUND AT THE RESTART BOUNDARY BY
+002767*    2050-VALIDATE-CHECKPOINT.
+002770******************************************************************
+002780     MOVE ZERO                   TO RESTART-RECORD-NUMBER.
+002785     MOVE SPACES                 TO RESTART-EMP-ID.
+002790     OPEN INPUT CHECKPOINT-FILE.
+002800     IF CKP-FILE-STATUS = "00"
+002810         READ CHECKPOINT-FILE
+002820             AT END
+002830                 MOVE ZERO TO RESTART-RECORD-NUMBER
+002840             NOT AT END
+002850                 MOVE CKP-LAST-RECORD-NUMBER
+002860                     TO RESTART-RECORD-NUMBER
+002865                 MOVE CKP-LAST-EMP-ID
+002867                     TO RESTART-EMP-ID
+002870         END-READ
+002880         CLOSE CHECKPOINT-FILE
+002890     END-IF.
+002900     IF RESTART-RECORD-NUMBER NOT = ZERO
+002910         MOVE 'Y'                TO RESTARTED-RUN-SW
+002920     ELSE
+002930         MOVE 'N'                TO RESTARTED-RUN-SW
+002940     END-IF.
+002950 1300-EXIT.
+002960     EXIT.
+002970
+002980 2000-PROCESS-TIMECARD.
+002990******************************************************************
+003000*    CALCULATE AND DISPLAY PAY FOR THE CURRENT TIMECARD, THEN
+003010*    READ THE NEXT ONE.  THE BATCH CONTROL TRAILER RECORD ENDS
+003020*    THE DETAIL LOOP WITHOUT BEING PAID.  ON A RESUMED RUN, THE
+003022*    TIMECARD AT THE RESTART BOUNDARY IS CHECKED AGAINST THE
+003024*    CHECKPOINT BEFORE ANY RECORD IS SKIPPED.
+003030******************************************************************
+003040     IF BC-IS-TRAILER
+003050         PERFORM 2600-PROCESS-CONTROL-TRAILER
+003060             THRU 2600-EXIT
+003070     ELSE
+003080         ADD 1                   TO DETAIL-RECORD-NUMBER
+003082         IF RESTARTED-RUN
+003084                 AND DETAIL-RECORD-NUMBER = RESTART-RECORD-NUMBER
+003086             PERFORM 2050-VALIDATE-CHECKPOINT
+003088                 THRU 2050-EXIT
+003090         END-IF
+003092         IF NOT END-OF-FILE
+003094             IF DETAIL-RECORD-NUMBER > RESTART-RECORD-NUMBER
+003096                 PERFORM 2700-PAY-TIMECARD
+003098                     THRU 2700-EXIT
+003100             END-IF
+003130             PERFORM 8000-WRITE-CHECKPOINT
+003140                 THRU 8000-EXIT
+003150             PERFORM 2100-READ-TIMECARD
+003160                 THRU 2100-EXIT
+003162         END-IF
+003170     END-IF.
+003180 2000-EXIT.
+003190     EXIT.
+003192
+003194 2050-VALIDATE-CHECKPOINT.
+003196******************************************************************
+003198*    THE CHECKPOINT RECORDS THE EMPLOYEE ID OF THE LAST DETAIL
+003200*    RECORD HANDLED BY THE RUN IT RESUMES.  IF THE TIMECARD NOW
+003202*    AT THAT SAME RECORD NUMBER BELONGS TO A DIFFERENT EMPLOYEE,
+003204*    THE CHECKPOINT DOES NOT MATCH THIS BATCH (A STALE CHECKPOINT
+003206*    LEFT FROM A DIFFERENT BATCH, OR A REISSUED/REORDERED
+003208*    TIMECARD FILE) AND MUST NOT BE TRUSTED TO SKIP RECORDS - HALT
+003210*    RATHER THAN RISK SKIPPING AN EMPLOYEE WHO WAS NEVER ACTUALLY
+003212*    PAID.
+003214******************************************************************
+003216     IF TC-EMP-ID NOT = RESTART-EMP-ID
+003218         DISPLAY "SHEETPAY: CHECKPOINT DOES NOT MATCH THIS "
+003220             "TIMECARD FILE AT RECORD " DETAIL-RECORD-NUMBER
+003222         DISPLAY "SHEETPAY: CHECKPOINT EXPECTED EMPLOYEE "
+003224             RESTART-EMP-ID ", FOUND " TC-EMP-ID
+003226         MOVE 'Y'                TO END-OF-FILE-SW
+003228     END-IF.
+003230 2050-EXIT.
+003232     EXIT.
+003234
+003236 2100-READ-TIMECARD.
+003238******************************************************************
+003240*    READ THE NEXT TIMECARD RECORD, SETTING THE END-OF-FILE
+003242*    SWITCH WHEN THE BATCH IS EXHAUSTED
+003244******************************************************************
+003246     READ TIMECARD-FILE
+003248         AT END
+003250             MOVE 'Y' TO END-OF-FILE-SW
+003252     END-READ.
+003254 2100-EXIT.
+003256     EXIT.
+003320
+003330 2150-APPLY-LOCATION-DIFFERENTIAL.
+003340******************************************************************
+003350*    APPLY THE WORK LOCATION'S PAY DIFFERENTIAL TO RATE BEFORE
+003360*    GROSS PAY IS COMPUTED.  REJECT TO THE EXCEPTION REPORT
+003370*    INSTEAD OF TRUNCATING IF THE ADJUSTED RATE WOULD NO LONGER
+003380*    FIT IN RATE.
+003390******************************************************************
+003400     PERFORM 2160-LOOKUP-LOCATION
+003410         THRU 2160-EXIT.
+003420     COMPUTE ADJUSTED-RATE = RATE * LOC-PAY-DIFFERENTIAL (LOC-IDX).
+003430     IF ADJUSTED-RATE > RATE-MAX
+003440         MOVE 'N'                TO VALID-TIMECARD-SW
+003450         MOVE "LOCATION DIFFERENTIAL RATE OVERFLOW"
+003460             TO EXCEPTION-REASON
+003470         PERFORM 7000-WRITE-EXCEPTION-LINE
+003480             THRU 7000-EXIT
+003490     ELSE
+003500         MOVE ADJUSTED-RATE      TO RATE
+003510     END-IF.
+003520 2150-EXIT.
+003530     EXIT.
+003540
+003550 2160-LOOKUP-LOCATION.
+003560******************************************************************
+003570*    SET LOC-IDX TO THE LOC-TABLE ENTRY MATCHING WHERE, OR TO THE
+003580*    "OTHER" ENTRY WHEN WHERE IS NOT ON THE TABLE.  SHARED BY
+003590*    2150-APPLY-LOCATION-DIFFERENTIAL AND 2400-CALCULATE-
+003600*    WITHHOLDING SO THE LOOKUP IS NOT DUPLICATED.
+003610******************************************************************
+003620     SET LOC-IDX              TO 1.
+003630     SEARCH LOC-ENTRY
+003640         AT END
+003650             PERFORM 2165-LOOKUP-OTHER-LOCATION
+003660                 THRU 2165-EXIT
+003670         WHEN LOC-NAME (LOC-IDX) = WHERE
+003680             CONTINUE
+003690     END-SEARCH.
+003700 2160-EXIT.
+003710     EXIT.
+003720
+003730 2165-LOOKUP-OTHER-LOCATION.
+003740******************************************************************
+003750*    SET LOC-IDX TO THE "OTHER" ENTRY BY NAME, NOT BY A FIXED
+003760*    INDEX, SO THE FALLBACK STAYS CORRECT IF LOCTAB EVER GAINS
+003770*    ANOTHER NAMED LOCATION.
+003780******************************************************************
+003790     SET LOC-IDX              TO 1.
+003800     SEARCH LOC-ENTRY
+003810         AT END
+003820             SET LOC-IDX TO 1
+003830         WHEN LOC-NAME (LOC-IDX) = "OTHER"
+003840             CONTINUE
+003850     END-SEARCH.
+003860 2165-EXIT.
+003870     EXIT.
+003880
+003890 2200-CALCULATE-GROSS-PAY.
+003900******************************************************************
+003910*    SPLIT HOURS INTO REGULAR (UP TO 40) AND OVERTIME (OVER 40,
+003920*    PAID AT 1.5X RATE), THEN COMBINE FOR GROSS PAY.  REJECT TO
+003930*    THE EXCEPTION REPORT INSTEAD OF TRUNCATING IF THE OVERTIME
+003935*    RATE OR THE GROSS PAY RESULT IS TOO LARGE FOR ITS FIELD TO
+003938*    HOLD.
+003950******************************************************************
+003960     IF HOURS > STANDARD-HOURS
+003970         MOVE STANDARD-HOURS        TO REGULAR-HOURS
+003980         COMPUTE OVERTIME-HOURS = HOURS - STANDARD-HOURS
+003990     ELSE
+004000         MOVE HOURS                 TO REGULAR-HOURS
+004010         MOVE ZERO                  TO OVERTIME-HOURS
+004020     END-IF.
+004022     COMPUTE CALC-OVERTIME-RATE = RATE * OT-MULTIPLIER.
+004024     IF CALC-OVERTIME-RATE > RATE-MAX
+004026         MOVE 'N'                       TO VALID-TIMECARD-SW
+004028         MOVE "OVERTIME RATE OVERFLOW"  TO EXCEPTION-REASON
+004030         PERFORM 7000-WRITE-EXCEPTION-LINE
+004032             THRU 7000-EXIT
+004034     ELSE
+004036         MOVE CALC-OVERTIME-RATE        TO OVERTIME-RATE
+004040         COMPUTE REGULAR-PAY = REGULAR-HOURS * RATE
+004050         COMPUTE OVERTIME-PAY = OVERTIME-HOURS * OVERTIME-RATE
+004060         COMPUTE CALC-GROSS-PAY = REGULAR-PAY + OVERTIME-PAY
+004070         IF CALC-GROSS-PAY > GROSS-PAY-MAX
+004080             MOVE 'N'                   TO VALID-TIMECARD-SW
+004090             MOVE "GROSS PAY OVERFLOW"  TO EXCEPTION-REASON
+004100             PERFORM 7000-WRITE-EXCEPTION-LINE
+004110                 THRU 7000-EXIT
+004120         ELSE
+004130             MOVE CALC-GROSS-PAY        TO GROSS-PAY
+004140         END-IF
+004145     END-IF.
+004150 2200-EXIT.
+004160     EXIT.
+004170
+004180 2300-UPDATE-EMPLOYEE-MASTER.
+004190******************************************************************
+004200*    ROLL THIS TIMECARD'S HOURS AND GROSS PAY INTO THE EMPLOYEE
+004210*    MASTER'S YEAR-TO-DATE ACCUMULATORS.  A FIRST-TIME EMPLOYEE
+004220*    GETS A NEW MASTER RECORD; AN EXISTING EMPLOYEE IS REWRITTEN.
+004230******************************************************************
+004240     MOVE TC-EMP-ID          TO EM-EMP-ID.
+004250     READ EMPLOYEE-MASTER
+004260         INVALID KEY
+004270             MOVE WHO                   TO EM-WHO
+004280             MOVE HOURS                 TO EM-YTD-HOURS
+004290             MOVE GROSS-PAY             TO EM-YTD-GROSS-PAY
+004300             WRITE EMPLOYEE-MASTER-RECORD
+004310         NOT INVALID KEY
+004320             MOVE WHO                   TO EM-WHO
+004330             ADD HOURS                  TO EM-YTD-HOURS
+004340             ADD GROSS-PAY              TO EM-YTD-GROSS-PAY
+004350             REWRITE EMPLOYEE-MASTER-RECORD
+004360     END-READ.
+004370 2300-EXIT.
+004380     EXIT.
+004390
+004400 2400-CALCULATE-WITHHOLDING.
+004410******************************************************************
+004420*    WITHHOLD FEDERAL, STATE AND FICA TAX FROM GROSS PAY TO
+004430*    ARRIVE AT NET PAY.  STATE WITHHOLDING VARIES BY WORK
+004440*    LOCATION (WHERE), LOOKED UP ON LOCTAB VIA 2160-LOOKUP-
+004450*    LOCATION; A LOCATION NOT ON THE TABLE USES THE "OTHER"
+004460*    ENTRY'S RATE.
+004470******************************************************************
+004480     PERFORM 2160-LOOKUP-LOCATION
+004490         THRU 2160-EXIT.
+004500     MOVE LOC-STATE-RATE (LOC-IDX) TO STATE-TAX-RATE.
+004510     COMPUTE FEDERAL-WITHHOLDING = GROSS-PAY * FEDERAL-RATE.
+004520     COMPUTE STATE-WITHHOLDING   = GROSS-PAY * STATE-TAX-RATE.
+004530     COMPUTE FICA-WITHHOLDING    = GROSS-PAY * FICA-RATE.
+004540     COMPUTE NET-PAY = GROSS-PAY - FEDERAL-WITHHOLDING
+004550             - STATE-WITHHOLDING - FICA-WITHHOLDING.
+004560 2400-EXIT.
+004570     EXIT.
+004580
+004590 2600-PROCESS-CONTROL-TRAILER.
+004600******************************************************************
+004610*    THE LAST RECORD OF THE TIMECARD-FILE IS THE BATCH CONTROL
+004620*    TRAILER, CARRYING THE ACTUAL RECORD COUNT, HASH TOTAL OF
+004630*    HOURS AND TOTAL GROSS PAY SUPPLIED WITH THE BATCH.  SAVE IT
+004640*    AND END THE DETAIL LOOP - THERE IS NOTHING TO PAY HERE.
+004650******************************************************************
+004660     MOVE BC-RECORD-COUNT    TO BC-TRL-RECORD-COUNT.
+004670     MOVE BC-HASH-HOURS      TO BC-TRL-HASH-HOURS.
+004680     MOVE BC-TOTAL-GROSS-PAY TO BC-TRL-TOTAL-GROSS-PAY.
+004690     MOVE 'Y'                TO END-OF-FILE-SW.
+004700 2600-EXIT.
+004710     EXIT.
+004720
+004730 2700-PAY-TIMECARD.
+004740******************************************************************
+004750*    EDIT AND CALCULATE PAY FOR ONE TIMECARD DETAIL RECORD NOT
+004760*    ALREADY HANDLED BY AN EARLIER, INTERRUPTED RUN.
+004770******************************************************************
+004780     MOVE TC-WHO             TO WHO.
+004790     MOVE TC-WHERE           TO WHERE.
+004800     MOVE TC-WHY             TO WHY.
+004810     MOVE TC-HOURS           TO HOURS.
+004820     MOVE TC-RATE            TO RATE.
+004830     MOVE 'Y'                TO VALID-TIMECARD-SW.
+004840     PERFORM 3100-VALIDATE-COST-CENTER
+004850         THRU 3100-EXIT.
+004860     IF VALID-TIMECARD
+004870         PERFORM 2150-APPLY-LOCATION-DIFFERENTIAL
+004880             THRU 2150-EXIT
+004885     END-IF.
+004887     IF VALID-TIMECARD
+004890         PERFORM 2200-CALCULATE-GROSS-PAY
+004900             THRU 2200-EXIT
+004910     END-IF.
+004920     IF VALID-TIMECARD
+004930         PERFORM 2400-CALCULATE-WITHHOLDING
+004940             THRU 2400-EXIT
+004950     END-IF.
+004960     IF VALID-TIMECARD
+004970         PERFORM 6000-WRITE-REGISTER-LINE
+004980             THRU 6000-EXIT
+004990         PERFORM 2300-UPDATE-EMPLOYEE-MASTER
+005000             THRU 2300-EXIT
+005010     END-IF.
+005020 2700-EXIT.
+005030     EXIT.
+005040
+005050 3100-VALIDATE-COST-CENTER.
+005060******************************************************************
+005070*    LOOK UP THE WHY CODE IN THE APPROVED COST-CENTER TABLE.
+005080*    ANY CODE NOT FOUND IS REJECTED TO THE EXCEPTION REPORT
+005090*    SO BAD COST-CENTER DATA DOES NOT FLOW INTO THE GL FEED.
+005100******************************************************************
+005110     SET CC-IDX               TO 1.
+005120     SEARCH CC-ENTRY
+005130         AT END
+005140             MOVE 'N'                    TO VALID-TIMECARD-SW
+005150             MOVE "INVALID COST CENTER CODE" TO EXCEPTION-REASON
+005160             PERFORM 7000-WRITE-EXCEPTION-LINE
+005170                 THRU 7000-EXIT
+005180         WHEN CC-CODE (CC-IDX) = WHY
+005190             CONTINUE
+005200     END-SEARCH.
+005210 3100-EXIT.
+005220     EXIT.
+005230
+005240 6000-WRITE-REGISTER-LINE.
+005250******************************************************************
+005260*    WRITE ONE PAY REGISTER DETAIL LINE FOR THE CURRENT EMPLOYEE,
+005270*    STARTING A NEW PAGE FIRST IF NEEDED, AND ACCUMULATE THE
+005280*    GRAND TOTALS FOR THE FINAL TOTAL LINE
+005290******************************************************************
+005300     IF PAGE-COUNT = ZERO OR LINE-COUNT >= LINES-PER-PAGE
+005310         PERFORM 6100-WRITE-REPORT-HEADERS
+005320             THRU 6100-EXIT
+005330     END-IF.
+005340     MOVE WHO                TO DL-WHO.
+005350     MOVE WHERE              TO DL-WHERE.
+005360     MOVE HOURS               TO DL-HOURS.
+005370     MOVE RATE                TO DL-RATE.
+005380     MOVE REGULAR-PAY         TO DL-REGULAR-PAY.
+005390     MOVE OVERTIME-PAY        TO DL-OVERTIME-PAY.
+005400     MOVE GROSS-PAY           TO DL-GROSS-PAY.
+005410     MOVE NET-PAY             TO DL-NET-PAY.
+005420     WRITE PAY-REGISTER-RECORD FROM WS-DETAIL-LINE
+005430         AFTER ADVANCING 1 LINE.
+005440     ADD 1                   TO LINE-COUNT.
+005450     ADD HOURS                TO GRAND-TOTAL-HOURS.
+005460     ADD GROSS-PAY            TO GRAND-TOTAL-GROSS-PAY.
+005470     ADD NET-PAY              TO GRAND-TOTAL-NET-PAY.
+005480 6000-EXIT.
+005490     EXIT.
+005500
+005510 6100-WRITE-REPORT-HEADERS.
+005520******************************************************************
+005530*    WRITE THE COMPANY HEADER, PAY PERIOD DATE AND COLUMN
+005540*    HEADINGS AT THE TOP OF A NEW REPORT PAGE.  ON THE FIRST PAGE
+005550*    OF A RESUMED RUN, ALSO SHOW THE RESTART NOTICE.
+005560******************************************************************
+005570     ADD 1                   TO PAGE-COUNT.
+005580     MOVE PAGE-COUNT         TO HL1-PAGE-NO.
+005590     MOVE PAY-PERIOD-END-DATE TO HL3-PERIOD-END.
+005600     WRITE PAY-REGISTER-RECORD FROM WS-HEADING-LINE-1
+005610         AFTER ADVANCING PAGE.
+005620     WRITE PAY-REGISTER-RECORD FROM WS-HEADING-LINE-2
+005630         AFTER ADVANCING 1 LINE.
+005640     WRITE PAY-REGISTER-RECORD FROM WS-HEADING-LINE-3
+005650         AFTER ADVANCING 2 LINES.
+005660     WRITE PAY-REGISTER-RECORD FROM WS-COLUMN-HEADING-LINE
+005670         AFTER ADVANCING 2 LINES.
+005680     IF PAGE-COUNT = 1 AND RESTARTED-RUN
+005690         PERFORM 6150-WRITE-RESTART-NOTICE
+005700             THRU 6150-EXIT
+005710     END-IF.
+005720     MOVE ZERO                TO LINE-COUNT.
+005730 6100-EXIT.
+005740     EXIT.
+005750
+005760 6150-WRITE-RESTART-NOTICE.
+005770******************************************************************
+005780*    NOTE ON THE FIRST PAGE THAT THIS RUN RESUMED FROM A
+005790*    CHECKPOINT, SO THE REGISTER AND GRAND TOTAL BELOW COVER ONLY
+005800*    THE RECORDS RESUMED, NOT THE WHOLE ORIGINAL BATCH.
+005810******************************************************************
+005820     MOVE RESTART-RECORD-NUMBER TO RL-RESTART-RECORD.
+005830     WRITE PAY-REGISTER-RECORD FROM WS-RESTART-NOTICE-LINE
+005840         AFTER ADVANCING 2 LINES.
+005850 6150-EXIT.
+005860     EXIT.
+005870
+005880 6200-WRITE-GRAND-TOTAL-LINE.
+005890******************************************************************
+005900*    WRITE THE GRAND TOTAL LINE AT THE END OF THE PAY REGISTER
+005910******************************************************************
+005920     MOVE GRAND-TOTAL-HOURS      TO TL-HOURS.
+005930     MOVE GRAND-TOTAL-GROSS-PAY  TO TL-GROSS-PAY.
+005940     MOVE GRAND-TOTAL-NET-PAY    TO TL-NET-PAY.
+005950     WRITE PAY-REGISTER-RECORD FROM WS-TOTAL-LINE
+005960         AFTER ADVANCING 2 LINES.
+005970 6200-EXIT.
+005980     EXIT.
+005990
+006000 6300-WRITE-BATCH-BALANCE-LINE.
+006010******************************************************************
+006020*    WRITE THE BATCH CONTROL BALANCE LINE SHOWING WHETHER THE
+006030*    CONTROL TRAILER'S TOTALS MATCH THE CONTROL HEADER'S EXPECTED
+006040*    TOTALS AND WHETHER SHEETPAY ITSELF ACTUALLY PROCESSED WHAT
+006050*    THE HEADER CALLED FOR.
+006060******************************************************************
+006070     IF BATCH-IN-BALANCE
+006080         MOVE "BATCH IN BALANCE"      TO BL-STATUS
+006090     ELSE
+006100         MOVE "**BATCH OUT OF BALANCE**" TO BL-STATUS
+006110     END-IF.
+006120     MOVE BC-HDR-RECORD-COUNT    TO BL-HDR-COUNT.
+006130     MOVE BC-TRL-RECORD-COUNT    TO BL-TRL-COUNT.
+006140     WRITE PAY-REGISTER-RECORD FROM WS-BALANCE-LINE
+006150         AFTER ADVANCING 2 LINES.
+006160 6300-EXIT.
+006170     EXIT.
+006180
+006190 7000-WRITE-EXCEPTION-LINE.
+006200******************************************************************
+006210*    WRITE ONE LINE TO THE EXCEPTION REPORT FOR A TIMECARD THAT
+006220*    FAILED EDITING AND WAS NOT PAID
+006230******************************************************************
+006240     MOVE TC-EMP-ID          TO EXC-EMP-ID.
+006250     MOVE TC-WHO             TO EXC-WHO.
+006260     MOVE EXCEPTION-REASON   TO EXC-REASON.
+006270     WRITE EXCEPTION-REPORT-RECORD FROM EXCEPTION-LINE.
+006280 7000-EXIT.
+006290     EXIT.
+006300
+006310 8000-WRITE-CHECKPOINT.
+006320******************************************************************
+006330*    RECORD THE CURRENT DETAIL RECORD NUMBER AND EMPLOYEE ID AS
+006340*    THE LAST ONE HANDLED, SO AN INTERRUPTED RUN CAN BE RESUMED
+006350*    FROM HERE RATHER THAN FROM THE BEGINNING OF THE BATCH.
+006360******************************************************************
+006370     MOVE DETAIL-RECORD-NUMBER  TO CKP-LAST-RECORD-NUMBER.
+006380     MOVE TC-EMP-ID             TO CKP-LAST-EMP-ID.
+006390     OPEN OUTPUT CHECKPOINT-FILE.
+006400     WRITE CHECKPOINT-RECORD.
+006410     CLOSE CHECKPOINT-FILE.
+006420 8000-EXIT.
+006430     EXIT.
+006440
+006450 9000-FINALIZE.
+006460******************************************************************
+006470*    CLOSE FILES AT END OF RUN
+006480******************************************************************
+006490     PERFORM 6200-WRITE-GRAND-TOTAL-LINE
+006500         THRU 6200-EXIT.
+006510     PERFORM 9100-CHECK-BATCH-BALANCE
+006520         THRU 9100-EXIT.
+006530     PERFORM 9200-CLEAR-CHECKPOINT
+006540         THRU 9200-EXIT.
+006550     CLOSE TIMECARD-FILE.
+006560     CLOSE EXCEPTION-REPORT.
+006570     CLOSE PAY-REGISTER.
+006580     CLOSE EMPLOYEE-MASTER.
+006590 9000-EXIT.
+006600     EXIT.
+006610
+006620 9100-CHECK-BATCH-BALANCE.
+006630******************************************************************
+006640*    COMPARE THE CONTROL TRAILER'S TOTALS AGAINST THE CONTROL
+006650*    HEADER'S EXPECTED TOTALS (A FILE-LEVEL SANITY CHECK ON THE
+006660*    BATCH AS SUPPLIED), AND - ON A NON-RESTARTED RUN - ALSO
+006670*    COMPARE WHAT SHEETPAY ITSELF ACTUALLY PAID AGAINST THE
+006680*    HEADER'S EXPECTED TOTALS, SO A COST-CENTER REJECT OR A
+006690*    GROSS-PAY OVERFLOW REJECT THAT DROPS A RECORD IS ALSO
+006700*    FLAGGED, NOT JUST A MISMATCH BETWEEN THE SUPPLIED HEADER AND
+006710*    TRAILER.  A RESUMED RUN'S OWN TOTALS COVER ONLY THE RESUMED
+006720*    RECORDS, SO THAT COMPARISON IS SKIPPED AND THE RESTART
+006730*    NOTICE ON THE REGISTER EXPLAINS WHY.
+006740******************************************************************
+006750     MOVE 'Y'                    TO BATCH-BALANCED-SW.
+006760     IF BC-TRL-RECORD-COUNT NOT = BC-HDR-RECORD-COUNT
+006770         OR BC-TRL-HASH-HOURS NOT = BC-HDR-HASH-HOURS
+006780         OR BC-TRL-TOTAL-GROSS-PAY NOT = BC-HDR-TOTAL-GROSS-PAY
+006790         MOVE 'N'                TO BATCH-BALANCED-SW
+006800     END-IF.
+006810     IF NOT RESTARTED-RUN
+006820         IF DETAIL-RECORD-NUMBER NOT = BC-HDR-RECORD-COUNT
+006830             OR GRAND-TOTAL-HOURS NOT = BC-HDR-HASH-HOURS
+006840             OR GRAND-TOTAL-GROSS-PAY NOT = BC-HDR-TOTAL-GROSS-PAY
+006850             MOVE 'N'            TO BATCH-BALANCED-SW
+006860         END-IF
+006870     END-IF.
+006880     PERFORM 6300-WRITE-BATCH-BALANCE-LINE
+006890         THRU 6300-EXIT.
+006900 9100-EXIT.
+006910     EXIT.
+006920
+006930 9200-CLEAR-CHECKPOINT.
+006940******************************************************************
+006950*    THE BATCH COMPLETED SUCCESSFULLY, SO THE CHECKPOINT NO
+006960*    LONGER APPLIES.  RESET IT TO ZERO SO A FUTURE RUN OF A NEW
+006970*    BATCH IS NOT MISTAKEN FOR A RESTART OF THIS ONE.
+006980******************************************************************
+006990     MOVE ZERO               TO CKP-LAST-RECORD-NUMBER.
+007000     MOVE SPACES              TO CKP-LAST-EMP-ID.
+007010     OPEN OUTPUT CHECKPOINT-FILE.
+007020     WRITE CHECKPOINT-RECORD.
+007030     CLOSE CHECKPOINT-FILE.
+007040 9200-EXIT.
+007050     EXIT.
