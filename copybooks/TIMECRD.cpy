@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:    TIMECRD
+000300*    PURPOSE:     RECORD LAYOUT FOR THE WEEKLY TIMECARD FILE
+000400*                 READ BY SHEETPAY.  ONE RECORD PER EMPLOYEE
+000500*                 PER PAY PERIOD.
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ------------------------------------------
+001000*    2026-08-09 RLB   ORIGINAL COPYBOOK - TIMECARD BATCH INPUT.
+001050*    2026-08-09 RLB   WIDENED TC-HOURS AND TC-RATE SO HIGHER PAID
+001060*                     STAFF NO LONGER TRUNCATE GROSS PAY.
+001070*    2026-08-09 RLB   TC-WHY CHANGED FROM FREE TEXT TO A CODED
+001080*                     COST-CENTER VALUE, VALIDATED AGAINST
+001090*                     CCTABLE.
+001100******************************************************************
+001200 01  TIMECARD-RECORD.
+001300     05  TC-EMP-ID           PIC X(06).
+001400     05  TC-WHO              PIC X(15).
+001500     05  TC-WHERE            PIC X(20).
+001600     05  TC-WHY              PIC X(06).
+001700     05  TC-HOURS            PIC 9(05)V99.
+001800     05  TC-RATE             PIC 9(05)V99.
