@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK:    BCTLREC
+000300*    PURPOSE:     BATCH CONTROL HEADER/TRAILER RECORD, OVERLAID
+000400*                 ON THE TIMECARD-RECORD AREA.  THE TIMECARD-FILE
+000500*                 BEGINS WITH ONE CONTROL HEADER (EXPECTED BATCH
+000600*                 TOTALS, SUPPLIED WITH THE BATCH) AND ENDS WITH
+000700*                 ONE CONTROL TRAILER (ACTUAL TOTALS) BRACKETING
+000800*                 THE TIMECARD DETAIL RECORDS.
+000900*------------------------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    ---------- ----  ------------------------------------------
+001300*    2026-08-09 RLB   ORIGINAL COPYBOOK - BATCH CONTROL TOTALS.
+001350*    2026-08-09 RLB   REVIEW FIX: ADDED BC-PERIOD-END-DATE SO THE
+001360*                     PAY REGISTER'S "PAY PERIOD ENDING" LINE CAN
+001370*                     BE PRINTED FROM THE BATCH ITSELF INSTEAD OF
+001380*                     FROM THE RUN DATE.
+001400******************************************************************
+001500 01  CONTROL-RECORD REDEFINES TIMECARD-RECORD.
+001600     05  BC-RECORD-MARKER    PIC X(06).
+001700         88  BC-IS-HEADER                    VALUE "CTLHDR".
+001800         88  BC-IS-TRAILER                   VALUE "CTLTRL".
+001900     05  BC-RECORD-COUNT     PIC 9(05).
+002000     05  BC-HASH-HOURS       PIC 9(09)V99.
+002100     05  BC-TOTAL-GROSS-PAY  PIC 9(09)V99.
+002150     05  BC-PERIOD-END-DATE  PIC 9(08).
+002200     05  FILLER              PIC X(20).
