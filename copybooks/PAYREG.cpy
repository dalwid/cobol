@@ -0,0 +1,127 @@
+000100******************************************************************
+000200*    COPYBOOK:    PAYREG
+000300*    PURPOSE:     PRINT LINE LAYOUTS FOR THE WEEKLY PAY REGISTER
+000400*                 REPORT PRODUCED BY SHEETPAY.
+000500*------------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 RLB   ORIGINAL COPYBOOK - PAGINATED PAY REGISTER
+001000*                     REPLACING CONSOLE DISPLAY OUTPUT.
+001050*    2026-08-09 RLB   ADDED A NET PAY COLUMN FOR FEDERAL, STATE
+001060*                     AND FICA WITHHOLDING.
+001070*    2026-08-09 RLB   ADDED A BATCH CONTROL BALANCE LINE PRINTED
+001080*                     AFTER THE GRAND TOTAL LINE.
+001090*    2026-08-09 RLB   ADDED REGULAR PAY AND OVERTIME PAY COLUMNS
+001091*                     TO THE DETAIL LINE SO THE OT SPLIT SHOWS ON
+001092*                     THE PRINTED REGISTER, NOT JUST GROSS PAY.
+001093*                     ALSO CORRECTED THE COLUMN HEADING WIDTHS TO
+001094*                     MATCH THE DETAIL LINE FIELD WIDTHS SO THE
+001095*                     HEADINGS LINE UP OVER THEIR COLUMNS.
+001096*    2026-08-09 RLB   ADDED A RESTART NOTICE LINE PRINTED WHEN A
+001097*                     RUN RESUMES FROM A CHECKPOINT, SINCE SUCH A
+001098*                     RUN'S REGISTER AND TOTALS COVER ONLY THE
+001099*                     RECORDS RESUMED, NOT THE WHOLE BATCH.
+001100*    2026-08-09 RLB   WIDENED DL-HOURS, DL-RATE AND THE GRAND
+001101*                     TOTAL LINE'S EDITED FIELDS SO THEY CAN NO
+001102*                     LONGER TRUNCATE A LEADING DIGIT OFF VALUES
+001103*                     THAT FIT THE WIDENED WORKING-STORAGE HOURS,
+001104*                     RATE AND GRAND-TOTAL FIELDS THEY ARE MOVED
+001105*                     FROM.
+001120*    2026-08-09 RLB   REVIEW FIX: THE REGULAR/OVERTIME/GROSS/NET
+001130*                     PAY COLUMN HEADINGS WERE STILL ONE BYTE
+001140*                     WIDER THAN THE 12-BYTE DL- FIELDS BENEATH
+001150*                     THEM (MISSED BY THE PRIOR WIDTH-MATCHING
+001160*                     PASS ABOVE), DRIFTING THOSE FOUR COLUMNS
+001170*                     OUT OF ALIGNMENT.  NARROWED THE HEADINGS
+001180*                     TO MATCH.
+001190******************************************************************
+001200 01  WS-HEADING-LINE-1.
+001300     05  FILLER              PIC X(10)      VALUE SPACES.
+001400     05  FILLER              PIC X(21)      VALUE
+001500             "PAYROLL SYSTEMS GROUP".
+001600     05  FILLER              PIC X(71)      VALUE SPACES.
+001700     05  FILLER              PIC X(05)      VALUE "PAGE ".
+001800     05  HL1-PAGE-NO         PIC ZZZ9.
+001900
+002000 01  WS-HEADING-LINE-2.
+002100     05  FILLER              PIC X(10)      VALUE SPACES.
+002200     05  FILLER              PIC X(20)      VALUE
+002300             "WEEKLY PAY REGISTER".
+002400
+002500 01  WS-HEADING-LINE-3.
+002600     05  FILLER              PIC X(10)      VALUE SPACES.
+002700     05  FILLER              PIC X(19)      VALUE
+002800             "PAY PERIOD ENDING ".
+002900     05  HL3-PERIOD-END      PIC 9999/99/99.
+003000
+003100 01  WS-COLUMN-HEADING-LINE.
+003200     05  FILLER              PIC X(10)      VALUE SPACES.
+003300     05  FILLER              PIC X(15)      VALUE "EMPLOYEE NAME".
+003400     05  FILLER              PIC X(02)      VALUE SPACES.
+003500     05  FILLER              PIC X(20)      VALUE "LOCATION".
+003600     05  FILLER              PIC X(02)      VALUE SPACES.
+003700     05  FILLER              PIC X(08)      VALUE "HOURS".
+003800     05  FILLER              PIC X(02)      VALUE SPACES.
+003900     05  FILLER              PIC X(08)      VALUE "RATE".
+004000     05  FILLER              PIC X(02)      VALUE SPACES.
+004010     05  FILLER              PIC X(12)      VALUE
+004011             "REGULAR PAY ".
+004020     05  FILLER              PIC X(02)      VALUE SPACES.
+004030     05  FILLER              PIC X(12)      VALUE
+004031             "OVERTIME PAY".
+004040     05  FILLER              PIC X(02)      VALUE SPACES.
+004100     05  FILLER              PIC X(12)      VALUE
+004101             "GROSS PAY   ".
+004140     05  FILLER              PIC X(02)      VALUE SPACES.
+004150     05  FILLER              PIC X(12)      VALUE
+004151             "NET PAY     ".
+004200
+004300 01  WS-DETAIL-LINE.
+004400     05  FILLER              PIC X(10)      VALUE SPACES.
+004500     05  DL-WHO              PIC X(15).
+004600     05  FILLER              PIC X(02)      VALUE SPACES.
+004700     05  DL-WHERE            PIC X(20).
+004800     05  FILLER              PIC X(02)      VALUE SPACES.
+004900     05  DL-HOURS            PIC ZZZZ9.99.
+005000     05  FILLER              PIC X(02)      VALUE SPACES.
+005100     05  DL-RATE             PIC ZZZZ9.99.
+005200     05  FILLER              PIC X(02)      VALUE SPACES.
+005210     05  DL-REGULAR-PAY      PIC Z,ZZZ,ZZ9.99.
+005220     05  FILLER              PIC X(02)      VALUE SPACES.
+005230     05  DL-OVERTIME-PAY     PIC Z,ZZZ,ZZ9.99.
+005240     05  FILLER              PIC X(02)      VALUE SPACES.
+005300     05  DL-GROSS-PAY        PIC Z,ZZZ,ZZ9.99.
+005350     05  FILLER              PIC X(02)      VALUE SPACES.
+005360     05  DL-NET-PAY          PIC Z,ZZZ,ZZ9.99.
+005400
+005500 01  WS-TOTAL-LINE.
+005600     05  FILLER              PIC X(10)      VALUE SPACES.
+005700     05  FILLER              PIC X(29)      VALUE
+005800             "GRAND TOTAL FOR ALL EMPLOYEES".
+005900     05  FILLER              PIC X(10)      VALUE SPACES.
+006000     05  TL-HOURS            PIC ZZZZ,ZZ9.99.
+006100     05  FILLER              PIC X(10)      VALUE SPACES.
+006200     05  TL-GROSS-PAY        PIC ZZZ,ZZZ,ZZ9.99.
+006250     05  FILLER              PIC X(05)      VALUE SPACES.
+006300     05  TL-NET-PAY          PIC ZZZ,ZZZ,ZZ9.99.
+006310
+006320 01  WS-BALANCE-LINE.
+006330     05  FILLER              PIC X(10)      VALUE SPACES.
+006340     05  BL-STATUS           PIC X(24).
+006350     05  FILLER              PIC X(01)      VALUE SPACES.
+006360     05  FILLER              PIC X(17)      VALUE
+006361             "EXPECTED RECORDS ".
+006370     05  BL-HDR-COUNT        PIC ZZZZ9.
+006380     05  FILLER              PIC X(03)      VALUE SPACES.
+006390     05  FILLER              PIC X(16)      VALUE
+006391             "ACTUAL RECORDS ".
+006400     05  BL-TRL-COUNT        PIC ZZZZ9.
+006410
+006420 01  WS-RESTART-NOTICE-LINE.
+006430     05  FILLER              PIC X(10)      VALUE SPACES.
+006440     05  FILLER              PIC X(40)      VALUE
+006441             "** RESUMED FROM CHECKPOINT AFTER RECORD".
+006450     05  RL-RESTART-RECORD   PIC ZZZZ9.
+006460     05  FILLER              PIC X(40)      VALUE
+006461             " - TOTALS BELOW ARE FOR THIS RUN ONLY **".
