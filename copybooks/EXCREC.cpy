@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:    EXCREC
+000300*    PURPOSE:     PRINT LINE LAYOUT FOR THE TIMECARD EXCEPTION
+000400*                 REPORT.  ONE LINE IS WRITTEN FOR EACH TIMECARD
+000500*                 REJECTED BY EDITING INSTEAD OF BEING PAID.
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ------------------------------------------
+001000*    2026-08-09 RLB   ORIGINAL COPYBOOK - GROSS PAY OVERFLOW.
+001100******************************************************************
+001200 01  EXCEPTION-LINE.
+001300     05  EXC-EMP-ID          PIC X(06).
+001400     05  FILLER              PIC X(02)      VALUE SPACES.
+001500     05  EXC-WHO             PIC X(15).
+001600     05  FILLER              PIC X(02)      VALUE SPACES.
+001700     05  EXC-REASON          PIC X(40).
