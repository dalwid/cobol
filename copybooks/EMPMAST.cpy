@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:    EMPMAST
+000300*    PURPOSE:     RECORD LAYOUT FOR THE EMPLOYEE MASTER FILE.
+000400*                 ONE RECORD PER EMPLOYEE, KEYED BY EMPLOYEE ID,
+000500*                 CARRYING YEAR-TO-DATE HOURS AND GROSS PAY
+000600*                 FORWARD FROM ONE PAYROLL RUN TO THE NEXT.
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  ------------------------------------------
+001100*    2026-08-09 RLB   ORIGINAL COPYBOOK - YEAR-TO-DATE ACCUMULATORS.
+001200******************************************************************
+001300 01  EMPLOYEE-MASTER-RECORD.
+001400     05  EM-EMP-ID           PIC X(06).
+001500     05  EM-WHO              PIC X(15).
+001600     05  EM-YTD-HOURS        PIC 9(07)V99.
+001700     05  EM-YTD-GROSS-PAY    PIC 9(09)V99.
