@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:    CHECKPT
+000300*    PURPOSE:     RECORD LAYOUT FOR THE CHECKPOINT FILE.  HOLDS
+000400*                 THE NUMBER AND EMPLOYEE ID OF THE LAST TIMECARD
+000500*                 DETAIL RECORD SUCCESSFULLY PROCESSED, SO A
+000600*                 RERUN AFTER AN ABEND CAN RESUME THE BATCH
+000700*                 INSTEAD OF REPROCESSING IT FROM THE BEGINNING.
+000800*------------------------------------------------------------------
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  ------------------------------------------
+001200*    2026-08-09 RLB   ORIGINAL COPYBOOK - RESTART/CHECKPOINT.
+001300******************************************************************
+001400 01  CHECKPOINT-RECORD.
+001500     05  CKP-LAST-RECORD-NUMBER PIC 9(05).
+001600     05  CKP-LAST-EMP-ID         PIC X(06).
