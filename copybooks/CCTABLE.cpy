@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*    COPYBOOK:    CCTABLE
+000300*    PURPOSE:     TABLE OF APPROVED JOB/COST-CENTER CODES USED
+000400*                 TO VALIDATE THE WHY FIELD ON EACH TIMECARD.
+000500*------------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 RLB   ORIGINAL COPYBOOK - REPLACES FREE-TEXT WHY
+001000*                     FIELD WITH A VALIDATED CODED VALUE.
+001100******************************************************************
+001200 01  CC-TABLE-VALUES.
+001300     05  FILLER              PIC X(31)      VALUE
+001400             "REG001REGULAR DEVELOPMENT WORK ".
+001500     05  FILLER              PIC X(31)      VALUE
+001600             "REG002REGULAR SUPPORT WORK     ".
+001700     05  FILLER              PIC X(31)      VALUE
+001800             "TRN001TRAINING AND EDUCATION   ".
+001900     05  FILLER              PIC X(31)      VALUE
+002000             "ADM001ADMINISTRATIVE OVERHEAD  ".
+002100     05  FILLER              PIC X(31)      VALUE
+002200             "VAC001VACATION                 ".
+002300     05  FILLER              PIC X(31)      VALUE
+002400             "SIC001SICK LEAVE               ".
+002500     05  FILLER              PIC X(31)      VALUE
+002600             "HOL001HOLIDAY                  ".
+002700
+002800 01  CC-TABLE REDEFINES CC-TABLE-VALUES.
+002900     05  CC-ENTRY            OCCURS 7 TIMES
+003000                             INDEXED BY CC-IDX.
+003100         10  CC-CODE         PIC X(06).
+003200         10  CC-DESCRIPTION  PIC X(25).
