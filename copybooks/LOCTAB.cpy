@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*    COPYBOOK:    LOCTAB
+000300*    PURPOSE:     TABLE OF STATE WITHHOLDING RATES BY WORK
+000400*                 LOCATION (WHERE).  LOOKED UP BY EXACT LOCATION
+000500*                 NAME; LOCATIONS NOT ON THE TABLE USE THE "OTHER"
+000600*                 ENTRY'S RATE.
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  ------------------------------------------
+001100*    2026-08-09 RLB   ORIGINAL COPYBOOK - STATE WITHHOLDING BY
+001200*                     WORK LOCATION.
+001250*    2026-08-09 RLB   ADDED A PAY DIFFERENTIAL MULTIPLIER PER
+001260*                     LOCATION, APPLIED TO RATE BEFORE GROSS
+001270*                     PAY IS COMPUTED.
+001300******************************************************************
+001400 01  LOC-TABLE-VALUES.
+001500     05  FILLER              PIC X(28)      VALUE
+001600             "NEW YORK            07501150".
+001700     05  FILLER              PIC X(28)      VALUE
+001800             "BOSTON              05001050".
+001900     05  FILLER              PIC X(28)      VALUE
+002000             "CHICAGO             04901025".
+002100     05  FILLER              PIC X(28)      VALUE
+002200             "OTHER               04001000".
+002300
+002400 01  LOC-TABLE REDEFINES LOC-TABLE-VALUES.
+002500     05  LOC-ENTRY           OCCURS 4 TIMES
+002600                             INDEXED BY LOC-IDX.
+002700         10  LOC-NAME        PIC X(20).
+002800         10  LOC-STATE-RATE  PIC V9999.
+002810         10  LOC-PAY-DIFFERENTIAL PIC 9V999.
